@@ -5,7 +5,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-COMPTES ASSIGN TO "data/comptes.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-COMPTE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,6 +16,13 @@
            05  NUMERO-COMPTE     PIC 9(5).
            05  NOM-CLIENT        PIC A(20).
            05  SOLDE             PIC 9(7)V99.
+           05  STATUT-COMPTE     PIC X(01).
+               88  COMPTE-ACTIF      VALUE "A".
+               88  COMPTE-CLOTURE    VALUE "C".
+               88  COMPTE-GELE       VALUE "F".
+           05  TYPE-COMPTE       PIC X(01).
+               88  COMPTE-COURANT    VALUE "C".
+               88  COMPTE-EPARGNE    VALUE "E".
 
        WORKING-STORAGE SECTION.
        01  CHOIX                PIC 9 VALUE 0.

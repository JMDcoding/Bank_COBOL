@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. releve.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-COMPTES ASSIGN TO "data/comptes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NUMERO-COMPTE
+               FILE STATUS IS WS-STATUT-COMPTES.
+           SELECT FICHIER-JOURNAL ASSIGN TO "data/journal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-COMPTES.
+       01  ENREGISTREMENT-COMPTE.
+           05  NUMERO-COMPTE     PIC 9(5).
+           05  NOM-CLIENT        PIC A(20).
+           05  SOLDE             PIC 9(7)V99.
+           05  STATUT-COMPTE     PIC X(01).
+               88  COMPTE-ACTIF      VALUE "A".
+               88  COMPTE-CLOTURE    VALUE "C".
+               88  COMPTE-GELE       VALUE "F".
+           05  TYPE-COMPTE       PIC X(01).
+               88  COMPTE-COURANT    VALUE "C".
+               88  COMPTE-EPARGNE    VALUE "E".
+
+       FD  FICHIER-JOURNAL.
+       01  ENREGISTREMENT-JOURNAL.
+           05  JRN-NUMERO-COMPTE  PIC 9(5).
+           05  JRN-TYPE           PIC X(10).
+           05  JRN-MONTANT        PIC 9(7)V99.
+           05  JRN-SOLDE-APRES    PIC 9(7)V99.
+           05  JRN-DATE           PIC 9(8).
+           05  JRN-HEURE          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUT-COMPTES  PIC X(02) VALUE "00".
+       01  WS-STATUT-JOURNAL  PIC X(02) VALUE "00".
+       01  WS-EOF-COMPTES     PIC X(01) VALUE "N".
+       01  WS-EOF-JOURNAL     PIC X(01) VALUE "N".
+       01  WS-NB-RELEVES      PIC 9(4) VALUE 0.
+
+       01  TABLE-JOURNAL.
+           05  TJ-NB-ECRITURES    PIC 9(4) VALUE 0.
+           05  TJ-ECRITURE OCCURS 1000 TIMES INDEXED BY TJ-IDX.
+               10  TJ-NUMERO      PIC 9(5).
+               10  TJ-TYPE        PIC X(10).
+               10  TJ-MONTANT     PIC 9(7)V99.
+               10  TJ-SOLDE-APRES PIC 9(7)V99.
+               10  TJ-DATE        PIC 9(8).
+               10  TJ-HEURE       PIC 9(8).
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY "==================================================="
+           DISPLAY "   RELEVE DE COMPTE CLIENT"
+           DISPLAY "==================================================="
+           PERFORM CHARGER-JOURNAL
+           PERFORM EDITER-RELEVES
+           DISPLAY "==================================================="
+           DISPLAY "Releves imprimes : " WS-NB-RELEVES
+           DISPLAY "==================================================="
+           STOP RUN.
+
+       CHARGER-JOURNAL.
+           OPEN INPUT FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL = "35"
+               MOVE "O" TO WS-EOF-JOURNAL
+           ELSE
+               PERFORM UNTIL WS-EOF-JOURNAL = "O"
+                   READ FICHIER-JOURNAL
+                       AT END
+                           MOVE "O" TO WS-EOF-JOURNAL
+                       NOT AT END
+                           PERFORM MEMORISER-ECRITURE
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-JOURNAL
+           END-IF.
+
+       MEMORISER-ECRITURE.
+           IF TJ-NB-ECRITURES < 1000
+               ADD 1 TO TJ-NB-ECRITURES
+               SET TJ-IDX TO TJ-NB-ECRITURES
+               MOVE JRN-NUMERO-COMPTE TO TJ-NUMERO(TJ-IDX)
+               MOVE JRN-TYPE TO TJ-TYPE(TJ-IDX)
+               MOVE JRN-MONTANT TO TJ-MONTANT(TJ-IDX)
+               MOVE JRN-SOLDE-APRES TO TJ-SOLDE-APRES(TJ-IDX)
+               MOVE JRN-DATE TO TJ-DATE(TJ-IDX)
+               MOVE JRN-HEURE TO TJ-HEURE(TJ-IDX)
+           ELSE
+               DISPLAY "  *** ATTENTION : table de journal pleine "
+                   "(1000 ecritures) - ecriture du compte "
+                   JRN-NUMERO-COMPTE " ignoree ***"
+           END-IF.
+
+       EDITER-RELEVES.
+           MOVE "N" TO WS-EOF-COMPTES
+           OPEN INPUT FICHIER-COMPTES
+           IF WS-STATUT-COMPTES = "35"
+               MOVE "O" TO WS-EOF-COMPTES
+               DISPLAY "Aucun compte a imprimer."
+           ELSE
+               PERFORM UNTIL WS-EOF-COMPTES = "O"
+                   READ FICHIER-COMPTES NEXT RECORD
+                       AT END
+                           MOVE "O" TO WS-EOF-COMPTES
+                       NOT AT END
+                           PERFORM IMPRIMER-RELEVE
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-COMPTES
+           END-IF.
+
+       IMPRIMER-RELEVE.
+           DISPLAY " "
+           DISPLAY "---------------------------------------------------"
+           DISPLAY "Numero de compte : " NUMERO-COMPTE
+           DISPLAY "Nom du client     : " NOM-CLIENT
+           DISPLAY "Type de compte    : " TYPE-COMPTE
+           DISPLAY "Solde actuel      : " SOLDE
+           DISPLAY "Activite recente :"
+           PERFORM VARYING TJ-IDX FROM 1 BY 1
+                   UNTIL TJ-IDX > TJ-NB-ECRITURES
+               IF TJ-NUMERO(TJ-IDX) = NUMERO-COMPTE
+                   DISPLAY "  " TJ-DATE(TJ-IDX) " " TJ-HEURE(TJ-IDX)
+                       " " TJ-TYPE(TJ-IDX)
+                       " montant=" TJ-MONTANT(TJ-IDX)
+                       " solde=" TJ-SOLDE-APRES(TJ-IDX)
+               END-IF
+           END-PERFORM
+           ADD 1 TO WS-NB-RELEVES.
+       END PROGRAM releve.

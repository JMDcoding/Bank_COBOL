@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-COMPTES ASSIGN TO "data/comptes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NUMERO-COMPTE
+               FILE STATUS IS WS-STATUT-COMPTES.
+           SELECT FICHIER-JOURNAL ASSIGN TO "data/journal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-COMPTES.
+       01  ENREGISTREMENT-COMPTE.
+           05  NUMERO-COMPTE     PIC 9(5).
+           05  NOM-CLIENT        PIC A(20).
+           05  SOLDE             PIC 9(7)V99.
+           05  STATUT-COMPTE     PIC X(01).
+               88  COMPTE-ACTIF      VALUE "A".
+               88  COMPTE-CLOTURE    VALUE "C".
+               88  COMPTE-GELE       VALUE "F".
+           05  TYPE-COMPTE       PIC X(01).
+               88  COMPTE-COURANT    VALUE "C".
+               88  COMPTE-EPARGNE    VALUE "E".
+
+       FD  FICHIER-JOURNAL.
+       01  ENREGISTREMENT-JOURNAL.
+           05  JRN-NUMERO-COMPTE  PIC 9(5).
+           05  JRN-TYPE           PIC X(10).
+           05  JRN-MONTANT        PIC 9(7)V99.
+           05  JRN-SOLDE-APRES    PIC 9(7)V99.
+           05  JRN-DATE           PIC 9(8).
+           05  JRN-HEURE          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STATUT-COMPTES  PIC X(02) VALUE "00".
+       01  WS-STATUT-JOURNAL  PIC X(02) VALUE "00".
+       01  WS-EOF-COMPTES     PIC X(01) VALUE "N".
+       01  WS-EOF-JOURNAL     PIC X(01) VALUE "N".
+
+       01  TABLE-CUMULS.
+           05  TC-NB-ENTREES      PIC 9(4) VALUE 0.
+           05  TC-ENTREE OCCURS 500 TIMES INDEXED BY TC-IDX.
+               10  TC-NUMERO      PIC 9(5).
+               10  TC-OUVERTURE   PIC 9(7)V99.
+               10  TC-DEPOTS      PIC 9(7)V99.
+               10  TC-RETRAITS    PIC 9(7)V99.
+               10  TC-INTERETS    PIC 9(7)V99.
+
+       01  WS-TROUVE          PIC X(01) VALUE "N".
+       01  WS-TABLE-PLEINE    PIC X(01) VALUE "N".
+       01  WS-CLOTURE-ATTENDUE PIC 9(7)V99.
+       01  WS-NB-ANOMALIES    PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY "==================================================="
+           DISPLAY "   RAPPORT DE RECONCILIATION DE FIN DE JOURNEE"
+           DISPLAY "==================================================="
+           PERFORM CHARGER-JOURNAL
+           PERFORM EDITER-COMPTES
+           DISPLAY "==================================================="
+           DISPLAY "Anomalies detectees : " WS-NB-ANOMALIES
+           DISPLAY "==================================================="
+           STOP RUN.
+
+       CHARGER-JOURNAL.
+           OPEN INPUT FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL = "35"
+               MOVE "O" TO WS-EOF-JOURNAL
+           ELSE
+               PERFORM UNTIL WS-EOF-JOURNAL = "O"
+                   READ FICHIER-JOURNAL
+                       AT END
+                           MOVE "O" TO WS-EOF-JOURNAL
+                       NOT AT END
+                           PERFORM CUMULER-ECRITURE
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-JOURNAL
+           END-IF.
+
+       CUMULER-ECRITURE.
+           PERFORM LOCALISER-ENTREE
+           IF WS-TABLE-PLEINE = "N"
+               IF JRN-TYPE = "CREATION"
+                   MOVE JRN-SOLDE-APRES TO TC-OUVERTURE(TC-IDX)
+               END-IF
+               IF JRN-TYPE = "DEPOT"
+                   ADD JRN-MONTANT TO TC-DEPOTS(TC-IDX)
+               END-IF
+               IF JRN-TYPE = "RETRAIT"
+                   ADD JRN-MONTANT TO TC-RETRAITS(TC-IDX)
+               END-IF
+               IF JRN-TYPE = "INTERET"
+                   ADD JRN-MONTANT TO TC-INTERETS(TC-IDX)
+               END-IF
+           END-IF.
+
+       LOCALISER-ENTREE.
+           MOVE "N" TO WS-TROUVE
+           MOVE "N" TO WS-TABLE-PLEINE
+           SET TC-IDX TO 1
+           PERFORM VARYING TC-IDX FROM 1 BY 1
+                   UNTIL TC-IDX > TC-NB-ENTREES
+               IF TC-NUMERO(TC-IDX) = JRN-NUMERO-COMPTE
+                   MOVE "O" TO WS-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-TROUVE = "N"
+               IF TC-NB-ENTREES < 500
+                   ADD 1 TO TC-NB-ENTREES
+                   SET TC-IDX TO TC-NB-ENTREES
+                   MOVE JRN-NUMERO-COMPTE TO TC-NUMERO(TC-IDX)
+                   MOVE 0 TO TC-OUVERTURE(TC-IDX)
+                   MOVE 0 TO TC-DEPOTS(TC-IDX)
+                   MOVE 0 TO TC-RETRAITS(TC-IDX)
+                   MOVE 0 TO TC-INTERETS(TC-IDX)
+               ELSE
+                   MOVE "O" TO WS-TABLE-PLEINE
+                   DISPLAY "  *** ATTENTION : table de cumuls pleine "
+                       "(500 comptes) - compte " JRN-NUMERO-COMPTE
+                       " ignore ***"
+               END-IF
+           ELSE
+               SUBTRACT 1 FROM TC-IDX
+           END-IF.
+
+       EDITER-COMPTES.
+           MOVE "N" TO WS-EOF-COMPTES
+           OPEN INPUT FICHIER-COMPTES
+           IF WS-STATUT-COMPTES = "35"
+               MOVE "O" TO WS-EOF-COMPTES
+               DISPLAY "Aucun compte a reconcilier."
+           ELSE
+               PERFORM UNTIL WS-EOF-COMPTES = "O"
+                   READ FICHIER-COMPTES NEXT RECORD
+                       AT END
+                           MOVE "O" TO WS-EOF-COMPTES
+                       NOT AT END
+                           PERFORM EDITER-UNE-LIGNE
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-COMPTES
+           END-IF.
+
+       EDITER-UNE-LIGNE.
+           MOVE "N" TO WS-TROUVE
+           MOVE "N" TO WS-TABLE-PLEINE
+           SET TC-IDX TO 1
+           PERFORM VARYING TC-IDX FROM 1 BY 1
+                   UNTIL TC-IDX > TC-NB-ENTREES
+               IF TC-NUMERO(TC-IDX) = NUMERO-COMPTE
+                   MOVE "O" TO WS-TROUVE
+               END-IF
+           END-PERFORM
+           IF WS-TROUVE = "N"
+               IF TC-NB-ENTREES < 500
+                   ADD 1 TO TC-NB-ENTREES
+                   SET TC-IDX TO TC-NB-ENTREES
+                   MOVE NUMERO-COMPTE TO TC-NUMERO(TC-IDX)
+                   MOVE SOLDE TO TC-OUVERTURE(TC-IDX)
+                   MOVE 0 TO TC-DEPOTS(TC-IDX)
+                   MOVE 0 TO TC-RETRAITS(TC-IDX)
+                   MOVE 0 TO TC-INTERETS(TC-IDX)
+               ELSE
+                   MOVE "O" TO WS-TABLE-PLEINE
+                   DISPLAY "  *** ATTENTION : table de cumuls pleine "
+                       "(500 comptes) - compte " NUMERO-COMPTE
+                       " ignore ***"
+               END-IF
+           ELSE
+               SUBTRACT 1 FROM TC-IDX
+           END-IF
+           IF WS-TABLE-PLEINE = "N"
+               COMPUTE WS-CLOTURE-ATTENDUE =
+                   TC-OUVERTURE(TC-IDX) + TC-DEPOTS(TC-IDX)
+                       + TC-INTERETS(TC-IDX) - TC-RETRAITS(TC-IDX)
+               DISPLAY "Compte " NUMERO-COMPTE
+                   " ouverture=" TC-OUVERTURE(TC-IDX)
+                   " depots=" TC-DEPOTS(TC-IDX)
+                   " interets=" TC-INTERETS(TC-IDX)
+                   " retraits=" TC-RETRAITS(TC-IDX)
+                   " cloture=" SOLDE
+               IF WS-CLOTURE-ATTENDUE NOT = SOLDE
+                   DISPLAY "  *** ANOMALIE : cloture attendue "
+                       WS-CLOTURE-ATTENDUE " ***"
+                   ADD 1 TO WS-NB-ANOMALIES
+               END-IF
+           END-IF.
+       END PROGRAM reconciliation.

@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. consultation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-COMPTES ASSIGN TO "data/comptes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-COMPTE
+               FILE STATUS IS WS-STATUT-FICHIER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-COMPTES.
+       01  ENREGISTREMENT-COMPTE.
+           05  NUMERO-COMPTE     PIC 9(5).
+           05  NOM-CLIENT        PIC A(20).
+           05  SOLDE             PIC 9(7)V99.
+           05  STATUT-COMPTE     PIC X(01).
+               88  COMPTE-ACTIF      VALUE "A".
+               88  COMPTE-CLOTURE    VALUE "C".
+               88  COMPTE-GELE       VALUE "F".
+           05  TYPE-COMPTE       PIC X(01).
+               88  COMPTE-COURANT    VALUE "C".
+               88  COMPTE-EPARGNE    VALUE "E".
+
+       WORKING-STORAGE SECTION.
+       01  WS-NUMERO          PIC 9(5).
+       01  WS-TROUVE          PIC X(01) VALUE "N".
+       01  WS-STATUT-FICHIER  PIC X(02) VALUE "00".
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY "=== CONSULTATION D'UN COMPTE BANCAIRE ==="
+           DISPLAY "Entrez le numero du compte : " WITH NO ADVANCING
+           ACCEPT WS-NUMERO
+           PERFORM RECHERCHER-COMPTE
+           IF WS-TROUVE = "O"
+               DISPLAY "Numero de compte : " NUMERO-COMPTE
+               DISPLAY "Nom du client     : " NOM-CLIENT
+               DISPLAY "Solde             : " SOLDE
+               DISPLAY "Type de compte    : " TYPE-COMPTE
+               DISPLAY "Statut du compte  : " STATUT-COMPTE
+           ELSE
+               DISPLAY "Erreur : le compte " WS-NUMERO
+                   " est introuvable."
+           END-IF
+           GOBACK.
+
+       RECHERCHER-COMPTE.
+           MOVE "N" TO WS-TROUVE
+           OPEN INPUT FICHIER-COMPTES
+           IF WS-STATUT-FICHIER = "35"
+               CLOSE FICHIER-COMPTES
+           ELSE
+               MOVE WS-NUMERO TO NUMERO-COMPTE
+               READ FICHIER-COMPTES
+                   INVALID KEY
+                       MOVE "N" TO WS-TROUVE
+                   NOT INVALID KEY
+                       MOVE "O" TO WS-TROUVE
+               END-READ
+               CLOSE FICHIER-COMPTES
+           END-IF.
+       END PROGRAM consultation.

@@ -5,7 +5,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FICHIER-COMPTES ASSIGN TO "data/comptes.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-COMPTE
+               FILE STATUS IS WS-STATUT-FICHIER.
+           SELECT FICHIER-JOURNAL ASSIGN TO "data/journal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -14,11 +20,31 @@
            05  NUMERO-COMPTE     PIC 9(5).
            05  NOM-CLIENT        PIC A(20).
            05  SOLDE             PIC 9(7)V99.
+           05  STATUT-COMPTE     PIC X(01).
+               88  COMPTE-ACTIF      VALUE "A".
+               88  COMPTE-CLOTURE    VALUE "C".
+               88  COMPTE-GELE       VALUE "F".
+           05  TYPE-COMPTE       PIC X(01).
+               88  COMPTE-COURANT    VALUE "C".
+               88  COMPTE-EPARGNE    VALUE "E".
+
+       FD  FICHIER-JOURNAL.
+       01  ENREGISTREMENT-JOURNAL.
+           05  JRN-NUMERO-COMPTE  PIC 9(5).
+           05  JRN-TYPE           PIC X(10).
+           05  JRN-MONTANT        PIC 9(7)V99.
+           05  JRN-SOLDE-APRES    PIC 9(7)V99.
+           05  JRN-DATE           PIC 9(8).
+           05  JRN-HEURE          PIC 9(8).
 
        WORKING-STORAGE SECTION.
-       01  WS-NUMERO     PIC 9(5).
-       01  WS-NOM        PIC A(20).
-       01  WS-SOLDE      PIC 9(7)V99 VALUE 0.
+       01  WS-NUMERO          PIC 9(5).
+       01  WS-NOM             PIC A(20).
+       01  WS-SOLDE           PIC 9(7)V99 VALUE 0.
+       01  WS-TYPE-COMPTE     PIC X(01).
+       01  WS-DOUBLON         PIC X(01) VALUE "N".
+       01  WS-STATUT-FICHIER  PIC X(02) VALUE "00".
+       01  WS-STATUT-JOURNAL  PIC X(02) VALUE "00".
 
        PROCEDURE DIVISION.
        DEBUT.
@@ -27,12 +53,68 @@
            ACCEPT WS-NUMERO
            DISPLAY "Entrez le nom du client : " WITH NO ADVANCING
            ACCEPT WS-NOM
+           PERFORM SAISIR-TYPE-COMPTE
+           PERFORM OUVRIR-FICHIER-COMPTES
+           PERFORM VERIFIER-DOUBLON
+           IF WS-DOUBLON = "O"
+               DISPLAY "Erreur : le compte " WS-NUMERO
+                   " existe deja. Creation refusee."
+               CLOSE FICHIER-COMPTES
+               GOBACK
+           END-IF
            MOVE WS-NUMERO TO NUMERO-COMPTE
            MOVE WS-NOM TO NOM-CLIENT
            MOVE WS-SOLDE TO SOLDE
-           OPEN EXTEND FICHIER-COMPTES
+           MOVE "A" TO STATUT-COMPTE
+           MOVE WS-TYPE-COMPTE TO TYPE-COMPTE
            WRITE ENREGISTREMENT-COMPTE
            CLOSE FICHIER-COMPTES
+           PERFORM ENREGISTRER-JOURNAL
            DISPLAY "Compte cree avec succes."
-           STOP RUN.
+           GOBACK.
+
+       SAISIR-TYPE-COMPTE.
+           MOVE "X" TO WS-TYPE-COMPTE
+           PERFORM UNTIL WS-TYPE-COMPTE = "C" OR WS-TYPE-COMPTE = "E"
+               DISPLAY "Type de compte (C=courant, E=epargne) : "
+                   WITH NO ADVANCING
+               ACCEPT WS-TYPE-COMPTE
+               IF WS-TYPE-COMPTE NOT = "C" AND WS-TYPE-COMPTE NOT = "E"
+                   DISPLAY "Reponse invalide, entrez C ou E."
+               END-IF
+           END-PERFORM.
+
+       OUVRIR-FICHIER-COMPTES.
+           OPEN I-O FICHIER-COMPTES
+           IF WS-STATUT-FICHIER = "35"
+               OPEN OUTPUT FICHIER-COMPTES
+               CLOSE FICHIER-COMPTES
+               OPEN I-O FICHIER-COMPTES
+           END-IF.
+
+       VERIFIER-DOUBLON.
+           MOVE "N" TO WS-DOUBLON
+           MOVE WS-NUMERO TO NUMERO-COMPTE
+           READ FICHIER-COMPTES
+               INVALID KEY
+                   MOVE "N" TO WS-DOUBLON
+               NOT INVALID KEY
+                   MOVE "O" TO WS-DOUBLON
+           END-READ.
+
+       ENREGISTRER-JOURNAL.
+           MOVE WS-NUMERO TO JRN-NUMERO-COMPTE
+           MOVE "CREATION" TO JRN-TYPE
+           MOVE WS-SOLDE TO JRN-MONTANT
+           MOVE SOLDE TO JRN-SOLDE-APRES
+           ACCEPT JRN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRN-HEURE FROM TIME
+           OPEN EXTEND FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL = "35"
+               OPEN OUTPUT FICHIER-JOURNAL
+               CLOSE FICHIER-JOURNAL
+               OPEN EXTEND FICHIER-JOURNAL
+           END-IF
+           WRITE ENREGISTREMENT-JOURNAL
+           CLOSE FICHIER-JOURNAL.
        END PROGRAM creation.

@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. retrait.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-COMPTES ASSIGN TO "data/comptes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-COMPTE
+               FILE STATUS IS WS-STATUT-FICHIER.
+           SELECT FICHIER-JOURNAL ASSIGN TO "data/journal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-COMPTES.
+       01  ENREGISTREMENT-COMPTE.
+           05  NUMERO-COMPTE     PIC 9(5).
+           05  NOM-CLIENT        PIC A(20).
+           05  SOLDE             PIC 9(7)V99.
+           05  STATUT-COMPTE     PIC X(01).
+               88  COMPTE-ACTIF      VALUE "A".
+               88  COMPTE-CLOTURE    VALUE "C".
+               88  COMPTE-GELE       VALUE "F".
+           05  TYPE-COMPTE       PIC X(01).
+               88  COMPTE-COURANT    VALUE "C".
+               88  COMPTE-EPARGNE    VALUE "E".
+
+       FD  FICHIER-JOURNAL.
+       01  ENREGISTREMENT-JOURNAL.
+           05  JRN-NUMERO-COMPTE  PIC 9(5).
+           05  JRN-TYPE           PIC X(10).
+           05  JRN-MONTANT        PIC 9(7)V99.
+           05  JRN-SOLDE-APRES    PIC 9(7)V99.
+           05  JRN-DATE           PIC 9(8).
+           05  JRN-HEURE          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-NUMERO          PIC 9(5).
+       01  WS-MONTANT         PIC 9(7)V99.
+       01  WS-TROUVE          PIC X(01) VALUE "N".
+       01  WS-FONDS-INSUFF    PIC X(01) VALUE "N".
+       01  WS-COMPTE-INACTIF  PIC X(01) VALUE "N".
+       01  WS-STATUT-FICHIER  PIC X(02) VALUE "00".
+       01  WS-STATUT-JOURNAL  PIC X(02) VALUE "00".
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY "=== RETRAIT SUR UN COMPTE BANCAIRE ==="
+           DISPLAY "Entrez le numero du compte : " WITH NO ADVANCING
+           ACCEPT WS-NUMERO
+           DISPLAY "Entrez le montant du retrait : " WITH NO ADVANCING
+           ACCEPT WS-MONTANT
+           PERFORM METTRE-A-JOUR-COMPTE
+           IF WS-TROUVE = "N"
+               DISPLAY "Erreur : le compte " WS-NUMERO
+                   " est introuvable."
+           ELSE
+               IF WS-COMPTE-INACTIF = "O"
+                   DISPLAY "Erreur : le compte " WS-NUMERO
+                       " n'est pas actif, retrait refuse."
+               ELSE
+                   IF WS-FONDS-INSUFF = "O"
+                       DISPLAY
+                           "Erreur : solde insuffisant pour ce retrait."
+                   ELSE
+                       PERFORM ENREGISTRER-JOURNAL
+                       DISPLAY "Retrait effectue avec succes."
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
+
+       METTRE-A-JOUR-COMPTE.
+           MOVE "N" TO WS-TROUVE
+           MOVE "N" TO WS-FONDS-INSUFF
+           MOVE "N" TO WS-COMPTE-INACTIF
+           OPEN I-O FICHIER-COMPTES
+           IF WS-STATUT-FICHIER = "35"
+               CLOSE FICHIER-COMPTES
+           ELSE
+               MOVE WS-NUMERO TO NUMERO-COMPTE
+               READ FICHIER-COMPTES
+                   INVALID KEY
+                       MOVE "N" TO WS-TROUVE
+                   NOT INVALID KEY
+                       MOVE "O" TO WS-TROUVE
+                       IF NOT COMPTE-ACTIF
+                           MOVE "O" TO WS-COMPTE-INACTIF
+                       ELSE
+                           IF WS-MONTANT > SOLDE
+                               MOVE "O" TO WS-FONDS-INSUFF
+                           ELSE
+                               SUBTRACT WS-MONTANT FROM SOLDE
+                               REWRITE ENREGISTREMENT-COMPTE
+                           END-IF
+                       END-IF
+               END-READ
+               CLOSE FICHIER-COMPTES
+           END-IF.
+
+       ENREGISTRER-JOURNAL.
+           MOVE WS-NUMERO TO JRN-NUMERO-COMPTE
+           MOVE "RETRAIT" TO JRN-TYPE
+           MOVE WS-MONTANT TO JRN-MONTANT
+           MOVE SOLDE TO JRN-SOLDE-APRES
+           ACCEPT JRN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRN-HEURE FROM TIME
+           OPEN EXTEND FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL = "35"
+               OPEN OUTPUT FICHIER-JOURNAL
+               CLOSE FICHIER-JOURNAL
+               OPEN EXTEND FICHIER-JOURNAL
+           END-IF
+           WRITE ENREGISTREMENT-JOURNAL
+           CLOSE FICHIER-JOURNAL.
+       END PROGRAM retrait.

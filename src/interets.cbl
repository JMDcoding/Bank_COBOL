@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interets.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FICHIER-COMPTES ASSIGN TO "data/comptes.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-COMPTE
+               FILE STATUS IS WS-STATUT-COMPTES.
+           SELECT FICHIER-JOURNAL ASSIGN TO "data/journal.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUT-JOURNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FICHIER-COMPTES.
+       01  ENREGISTREMENT-COMPTE.
+           05  NUMERO-COMPTE     PIC 9(5).
+           05  NOM-CLIENT        PIC A(20).
+           05  SOLDE             PIC 9(7)V99.
+           05  STATUT-COMPTE     PIC X(01).
+               88  COMPTE-ACTIF      VALUE "A".
+               88  COMPTE-CLOTURE    VALUE "C".
+               88  COMPTE-GELE       VALUE "F".
+           05  TYPE-COMPTE       PIC X(01).
+               88  COMPTE-COURANT    VALUE "C".
+               88  COMPTE-EPARGNE    VALUE "E".
+
+       FD  FICHIER-JOURNAL.
+       01  ENREGISTREMENT-JOURNAL.
+           05  JRN-NUMERO-COMPTE  PIC 9(5).
+           05  JRN-TYPE           PIC X(10).
+           05  JRN-MONTANT        PIC 9(7)V99.
+           05  JRN-SOLDE-APRES    PIC 9(7)V99.
+           05  JRN-DATE           PIC 9(8).
+           05  JRN-HEURE          PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TAUX-INTERET    PIC 9V9(4) VALUE 0.0050.
+       01  WS-STATUT-COMPTES  PIC X(02) VALUE "00".
+       01  WS-STATUT-JOURNAL  PIC X(02) VALUE "00".
+       01  WS-EOF-COMPTES     PIC X(01) VALUE "N".
+       01  WS-SOLDE-AVANT     PIC 9(7)V99.
+       01  WS-MONTANT-INTERET PIC 9(7)V99.
+       01  WS-NB-COMPTES      PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       DEBUT.
+           DISPLAY "==================================================="
+           DISPLAY "   RAPPORT DE VERSEMENT D'INTERETS DE FIN DE MOIS"
+           DISPLAY "   (comptes epargne actifs uniquement)"
+           DISPLAY "   Taux applique : " WS-TAUX-INTERET
+           DISPLAY "==================================================="
+           PERFORM TRAITER-COMPTES
+           DISPLAY "==================================================="
+           DISPLAY "Comptes traites : " WS-NB-COMPTES
+           DISPLAY "==================================================="
+           STOP RUN.
+
+       TRAITER-COMPTES.
+           MOVE "N" TO WS-EOF-COMPTES
+           OPEN I-O FICHIER-COMPTES
+           IF WS-STATUT-COMPTES = "35"
+               MOVE "O" TO WS-EOF-COMPTES
+               DISPLAY "Aucun compte a traiter."
+           ELSE
+               PERFORM UNTIL WS-EOF-COMPTES = "O"
+                   READ FICHIER-COMPTES NEXT RECORD
+                       AT END
+                           MOVE "O" TO WS-EOF-COMPTES
+                       NOT AT END
+                           IF COMPTE-EPARGNE AND COMPTE-ACTIF
+                               PERFORM VERSER-INTERET
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FICHIER-COMPTES
+           END-IF.
+
+       VERSER-INTERET.
+           MOVE SOLDE TO WS-SOLDE-AVANT
+           COMPUTE WS-MONTANT-INTERET ROUNDED =
+               WS-SOLDE-AVANT * WS-TAUX-INTERET
+           ADD WS-MONTANT-INTERET TO SOLDE
+           REWRITE ENREGISTREMENT-COMPTE
+           ADD 1 TO WS-NB-COMPTES
+           DISPLAY "Compte " NUMERO-COMPTE
+               " " NOM-CLIENT
+               " ancien solde=" WS-SOLDE-AVANT
+               " interet=" WS-MONTANT-INTERET
+               " nouveau solde=" SOLDE
+           PERFORM ENREGISTRER-JOURNAL.
+
+       ENREGISTRER-JOURNAL.
+           MOVE NUMERO-COMPTE TO JRN-NUMERO-COMPTE
+           MOVE "INTERET" TO JRN-TYPE
+           MOVE WS-MONTANT-INTERET TO JRN-MONTANT
+           MOVE SOLDE TO JRN-SOLDE-APRES
+           ACCEPT JRN-DATE FROM DATE YYYYMMDD
+           ACCEPT JRN-HEURE FROM TIME
+           OPEN EXTEND FICHIER-JOURNAL
+           IF WS-STATUT-JOURNAL = "35"
+               OPEN OUTPUT FICHIER-JOURNAL
+               CLOSE FICHIER-JOURNAL
+               OPEN EXTEND FICHIER-JOURNAL
+           END-IF
+           WRITE ENREGISTREMENT-JOURNAL
+           CLOSE FICHIER-JOURNAL.
+       END PROGRAM interets.
